@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch reconciliation of APPTS.DAT against each
+      *          doctor's accept-days, run end of day before the clinic
+      *          opens for the next one. Flags days where a slot was
+      *          booked for a doctor/day-in-week the doctor doesn't
+      *          accept, where the same client is booked twice on the
+      *          same day, or where the stored v-line-index doesn't
+      *          match the number of filled slots (a sign the log was
+      *          hand-edited or corrupted outside the normal booking/
+      *          cancellation flow).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT doctor-file ASSIGN TO "DOCTORS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS doctor-file-status.
+           SELECT appt-file ASSIGN TO "APPTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS appt-file-status.
+           SELECT except-file ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS except-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD doctor-file.
+       COPY "docrec.cpy".
+       FD appt-file.
+       COPY "apptrec.cpy".
+       FD except-file.
+       01 except-record.
+           03 exc-date-month pic 99.
+           03 filler pic x value '/'.
+           03 exc-date-day pic 99.
+           03 filler pic x(5) value ' doc '.
+           03 exc-doctor-id pic 9(9).
+           03 filler pic x(5) value ' cli '.
+           03 exc-client-id pic 9(9).
+           03 filler pic x(3) value ' - '.
+           03 exc-reason pic x(40).
+       WORKING-STORAGE SECTION.
+       01 doctor-file-status pic xx.
+       01 appt-file-status pic xx.
+       01 except-file-status pic xx.
+
+       01 doctors.
+           03 doctor-len pic 99 value 0.
+           03 doctor OCCURS 1 to 30 DEPENDING on doctor-len INDEXED by
+                                                           doctor-index.
+               05 doctor-id pic 9(9).
+               05 doctor-name pic x(15).
+               05 doctor-lenaguge pic x(10).
+               05 visit-cost pic 9(4).
+               05 spesific pic x(15).
+               05 accept-days OCCURS 6 pic 9.
+                   88 accept-yes VALUE 1.
+                   88 accept-no VALUE 0.
+               05 ezor pic 9.
+
+       01 accept-index pic 9 VALUE 0.
+       01 daly-log-index pic 99.
+       01 seen-idx pic 99.
+       01 seen-clients pic 9(9) occurs 20 value 0.
+       01 slot-count pic 99 value 0.
+       01 doctor-found pic 9 value 0.
+       01 except-reason pic x(40).
+       01 exception-count pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           perform load-doctors
+           OPEN OUTPUT except-file
+           perform process-appts
+           if exception-count = 0
+               move 0 to exc-date-month
+               move 0 to exc-date-day
+               move 0 to exc-doctor-id
+               move 0 to exc-client-id
+               move "no exceptions found, clinic clear to open" to
+                                                         exc-reason
+               WRITE except-record
+           end-if
+           CLOSE except-file
+           display exception-count " exception(s) written to RECON.RPT"
+           STOP RUN.
+      *****************************************************
+       load-doctors section.
+           move 0 to doctor-len
+           OPEN INPUT doctor-file
+           if doctor-file-status = "35"
+               continue
+           else
+               perform until doctor-file-status = "10"
+                   READ doctor-file
+                       AT END move "10" to doctor-file-status
+                       NOT AT END
+                           add 1 to doctor-len
+                           set doctor-index to doctor-len
+                           move dr-doctor-id to doctor-id(doctor-index)
+                           move dr-doctor-name to
+                                             doctor-name(doctor-index)
+                           move dr-doctor-lenaguge to
+                                        doctor-lenaguge(doctor-index)
+                           move dr-visit-cost to
+                                             visit-cost(doctor-index)
+                           move dr-spesific to spesific(doctor-index)
+                           move dr-ezor to ezor(doctor-index)
+                           perform varying accept-index from 1 by 1
+                                   until accept-index > 6
+                             move dr-accept-days(accept-index) to
+                               accept-days(doctor-index,accept-index)
+                           end-perform
+                   END-READ
+               END-PERFORM
+               CLOSE doctor-file
+           end-if
+           .
+       load-doctors-exit. exit.
+      *****************************************************
+       process-appts section.
+           OPEN INPUT appt-file
+           if appt-file-status = "35"
+               move 0 to exc-date-month
+               move 0 to exc-date-day
+               move 0 to exc-doctor-id
+               move 0 to exc-client-id
+               move "no appointment data to reconcile" to exc-reason
+               WRITE except-record
+               add 1 to exception-count
+           else
+               perform until appt-file-status = "10"
+                   READ appt-file
+                       AT END move "10" to appt-file-status
+                       NOT AT END
+                           perform check-day
+                   END-READ
+               END-PERFORM
+               CLOSE appt-file
+           end-if
+           .
+       process-appts-exit. exit.
+      *****************************************************
+       check-day section.
+           move 0 to slot-count
+           perform varying seen-idx from 1 by 1 until seen-idx > 20
+               move 0 to seen-clients(seen-idx)
+           end-perform
+           perform varying daly-log-index from 1 by 1
+                                           until daly-log-index > 20
+               if ar-v-client-id(daly-log-index) not = 0
+                   add 1 to slot-count
+                   perform check-doctor-accepts
+                   perform varying seen-idx from 1 by 1
+                                   until seen-idx >= daly-log-index
+                       if seen-clients(seen-idx) =
+                                       ar-v-client-id(daly-log-index)
+                           move "client double-booked on this day" to
+                                                         except-reason
+                           perform write-exception
+                       end-if
+                   end-perform
+                   move ar-v-client-id(daly-log-index) to
+                                       seen-clients(daly-log-index)
+               end-if
+           end-perform
+           if slot-count not = ar-v-line-index
+               move 0 to exc-doctor-id
+               move 0 to exc-client-id
+               move ar-cal-month to exc-date-month
+               move ar-cal-day to exc-date-day
+               move "booked slot count does not match v-line-index" to
+                                                         except-reason
+               move except-reason to exc-reason
+               WRITE except-record
+               add 1 to exception-count
+           end-if
+           .
+       check-day-exit. exit.
+      *****************************************************
+       check-doctor-accepts section.
+           move 0 to doctor-found
+           set doctor-index to 1
+           search doctor
+               when doctor-id(doctor-index) =
+                                   ar-v-doctor-id(daly-log-index)
+                   move 1 to doctor-found
+           end-search
+           if doctor-found = 0
+               move "booking references unknown doctor id" to
+                                                     except-reason
+               perform write-exception
+           else
+               if ar-day-in-week > 6
+                   move "day-in-week has no accept-days slot" to
+                                                        except-reason
+                   perform write-exception
+               else
+                   if not accept-yes(doctor-index,ar-day-in-week)
+                       move "doctor does not accept this day-in-week"
+                                                     to except-reason
+                       perform write-exception
+                   end-if
+               end-if
+           end-if
+           .
+       check-doctor-accepts-exit. exit.
+      *****************************************************
+       write-exception section.
+           move ar-cal-month to exc-date-month
+           move ar-cal-day to exc-date-day
+           move ar-v-doctor-id(daly-log-index) to exc-doctor-id
+           move ar-v-client-id(daly-log-index) to exc-client-id
+           move except-reason to exc-reason
+           WRITE except-record
+           add 1 to exception-count
+           .
+       write-exception-exit. exit.
+      *****************************************************
+       END PROGRAM RECONCILE.
