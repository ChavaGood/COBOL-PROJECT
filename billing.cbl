@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Monthly per-client billing report. Reads CLIENTS.DAT,
+      *          DOCTORS.DAT and APPTS.DAT, sums each doctor's
+      *          visit-cost across every visit a client had in the
+      *          current calendar month, and prints one invoice line
+      *          per client that owes money, shown in that client's
+      *          own country's currency instead of a bare '$'.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT client-file ASSIGN TO "CLIENTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS client-file-status.
+           SELECT doctor-file ASSIGN TO "DOCTORS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS doctor-file-status.
+           SELECT appt-file ASSIGN TO "APPTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS appt-file-status.
+           SELECT invoice-file ASSIGN TO "INVOICE.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS invoice-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD client-file.
+       COPY "clirec.cpy".
+       FD doctor-file.
+       COPY "docrec.cpy".
+       FD appt-file.
+       COPY "apptrec.cpy".
+       FD invoice-file.
+       01 invoice-record.
+           03 inv-client-id pic 9(9).
+           03 filler pic x(3) value ' - '.
+           03 inv-clint-name pic x(15).
+           03 filler pic x(5) value ' owes'.
+           03 inv-amount pic zzzzzzz9.
+           03 filler pic x value space.
+           03 inv-currency pic x(3).
+       WORKING-STORAGE SECTION.
+       01 client-file-status pic xx.
+       01 doctor-file-status pic xx.
+       01 appt-file-status pic xx.
+       01 invoice-file-status pic xx.
+
+       01 clients.
+           03 client-len pic 99 value 0.
+           03 client OCCURS 1 to 30 DEPENDING on client-len INDEXED by
+                                                           client-index.
+               05 client-id pic 9(9).
+               05 clint-name pic x(15).
+               05 country pic 9.
+                   88 Israel value 1.
+                   88 USA value 2.
+                   88 France value 3.
+                   88 Englend value 4.
+               05 bill-amount pic 9(7) value 0.
+
+       01 doctors.
+           03 doctor-len pic 99 value 0.
+           03 doctor OCCURS 1 to 30 DEPENDING on doctor-len INDEXED by
+                                                           doctor-index.
+               05 doctor-id pic 9(9).
+               05 visit-cost pic 9(4).
+
+       01 today-date.
+           03 billing-year pic 9(4).
+           03 billing-month pic 99.
+           03 today-day pic 99.
+       01 daly-log-index pic 99.
+       01 invoice-count pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           accept today-date from date yyyymmdd
+           perform load-clients
+           perform load-doctors
+           OPEN OUTPUT invoice-file
+           perform process-appts
+           perform write-invoices
+           if invoice-count = 0
+               move 0 to inv-client-id
+               move spaces to inv-clint-name
+               move 0 to inv-amount
+               move spaces to inv-currency
+               move "no billable visits this month" to inv-clint-name
+               WRITE invoice-record
+           end-if
+           CLOSE invoice-file
+           display invoice-count " invoice line(s) written to "
+                   "INVOICE.RPT"
+           STOP RUN.
+      *****************************************************
+       load-clients section.
+           move 0 to client-len
+           OPEN INPUT client-file
+           if client-file-status = "35"
+               continue
+           else
+               perform until client-file-status = "10"
+                   READ client-file
+                       AT END move "10" to client-file-status
+                       NOT AT END
+                           add 1 to client-len
+                           set client-index to client-len
+                           move cr-client-id to client-id(client-index)
+                           move cr-clint-name to
+                                               clint-name(client-index)
+                           move cr-country to country(client-index)
+                           move 0 to bill-amount(client-index)
+                   END-READ
+               END-PERFORM
+               CLOSE client-file
+           end-if
+           .
+       load-clients-exit. exit.
+      *****************************************************
+       load-doctors section.
+           move 0 to doctor-len
+           OPEN INPUT doctor-file
+           if doctor-file-status = "35"
+               continue
+           else
+               perform until doctor-file-status = "10"
+                   READ doctor-file
+                       AT END move "10" to doctor-file-status
+                       NOT AT END
+                           add 1 to doctor-len
+                           set doctor-index to doctor-len
+                           move dr-doctor-id to doctor-id(doctor-index)
+                           move dr-visit-cost to
+                                             visit-cost(doctor-index)
+                   END-READ
+               END-PERFORM
+               CLOSE doctor-file
+           end-if
+           .
+       load-doctors-exit. exit.
+      *****************************************************
+       process-appts section.
+           OPEN INPUT appt-file
+           if appt-file-status = "35"
+               continue
+           else
+               perform until appt-file-status = "10"
+                   READ appt-file
+                       AT END move "10" to appt-file-status
+                       NOT AT END
+                           if ar-cal-year = billing-year and
+                              ar-cal-month = billing-month
+                               perform tally-day
+                           end-if
+                   END-READ
+               END-PERFORM
+               CLOSE appt-file
+           end-if
+           .
+       process-appts-exit. exit.
+      *****************************************************
+       tally-day section.
+           perform varying daly-log-index from 1 by 1
+                                           until daly-log-index > 20
+               if ar-v-client-id(daly-log-index) not = 0
+                   set client-index to 1
+                   search client
+                       when client-id(client-index) =
+                                       ar-v-client-id(daly-log-index)
+                           set doctor-index to 1
+                           search doctor
+                               when doctor-id(doctor-index) =
+                                       ar-v-doctor-id(daly-log-index)
+                                   add visit-cost(doctor-index) to
+                                       bill-amount(client-index)
+                           end-search
+                   end-search
+               end-if
+           end-perform
+           .
+       tally-day-exit. exit.
+      *****************************************************
+       write-invoices section.
+           perform varying client-index from 1 by 1
+                                           until client-index>client-len
+               if bill-amount(client-index) > 0
+                   move client-id(client-index) to inv-client-id
+                   move clint-name(client-index) to inv-clint-name
+                   move bill-amount(client-index) to inv-amount
+                   evaluate true
+                       when Israel(client-index)
+                           move "NIS" to inv-currency
+                       when USA(client-index)
+                           move "USD" to inv-currency
+                       when France(client-index)
+                           move "EUR" to inv-currency
+                       when Englend(client-index)
+                           move "GBP" to inv-currency
+                       when other
+                           move "USD" to inv-currency
+                   end-evaluate
+                   WRITE invoice-record
+                   add 1 to invoice-count
+               end-if
+           end-perform
+           .
+       write-invoices-exit. exit.
+      *****************************************************
+       END PROGRAM BILLING.
