@@ -6,17 +6,50 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT client-file ASSIGN TO "CLIENTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS client-file-status.
+           SELECT doctor-file ASSIGN TO "DOCTORS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS doctor-file-status.
+           SELECT appt-file ASSIGN TO "APPTS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS appt-file-status.
+           SELECT bituah-hist-file ASSIGN TO "BTHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS bituah-hist-file-status.
+           SELECT waitlist-file ASSIGN TO "WAITLIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS waitlist-file-status.
        DATA DIVISION.
        FILE SECTION.
+       FD client-file.
+       COPY "clirec.cpy".
+       FD doctor-file.
+       COPY "docrec.cpy".
+       FD appt-file.
+       COPY "apptrec.cpy".
+       FD bituah-hist-file.
+       COPY "bthist.cpy".
+       FD waitlist-file.
+       COPY "waitlist.cpy".
        WORKING-STORAGE SECTION.
+       01 client-file-status pic xx.
+       01 doctor-file-status pic xx.
+       01 appt-file-status pic xx.
+       01 bituah-hist-file-status pic xx.
+       01 waitlist-file-status pic xx.
 
        01 clients.
-           03 client-len pic 99 VALUE 30.
+           03 client-len pic 99 VALUE 0.
            03 client OCCURS 1 to 30 DEPENDING on client-len INDEXED by
                                                            client-index.
                05 client-id pic 9(9).
                05 clint-name pic x(15).
-               05 cnt-visit pic 9 VALUE 0.
+               05 cnt-visit pic 999 VALUE 0.
                05 biuah-type pic x.
                    88 basic  value 'B'.
                    88 GOLD  value 'Z'.
@@ -31,7 +64,7 @@
                    88 France VALUE 3.
                    88 Englend VALUE 4.
        01 doctors.
-           03 doctor-len pic 99 value 20.
+           03 doctor-len pic 99 value 0.
            03 doctor OCCURS 1 to 30 DEPENDING on doctor-len INDEXED by
                                                            doctor-index.
                05 doctor-id pic 9(9).
@@ -48,31 +81,470 @@
                    88 sourth-I VALUE 3.
                    88 j-m-I VALUE 4.
                    88 shfela-I VALUE 5.
-       01 jan-log OCCURS 31 indexed by log-index.
+       01 current-year pic 9(4) value 0.
+       01 year-days pic 999 value 0.
+       01 today-log-index pic 999 value 1.
+       01 jan-log OCCURS 1 to 366 depending on year-days
+                                             indexed by log-index.
+           03 cal-month pic 99.
+           03 cal-day pic 99.
            03 day-in-week pic 9.
-           03 v-line-index pic 99 value 1.
+           03 v-line-index pic 99 value 0.
            03 daly-log occurs 20 indexed by daly-log-index.
                05 v-client-id pic 9(9).
                05 v-doctor-id pic 9(9).
-               05 sicum-bikur pic x(100).
+               05 sicum-bikur pic x(100) value spaces.
 
-       01 number-input pic 9 VALUE 0.
+       01 other-year-appts.
+           03 oy-len pic 9(4) VALUE 0.
+           03 oy-appt OCCURS 1 to 1100 DEPENDING on oy-len
+                                              INDEXED by oy-index.
+               05 oy-cal-year pic 9(4).
+               05 oy-cal-month pic 99.
+               05 oy-cal-day pic 99.
+               05 oy-day-in-week pic 9.
+               05 oy-v-line-index pic 99.
+               05 oy-daly-log occurs 20.
+                   10 oy-v-client-id pic 9(9).
+                   10 oy-v-doctor-id pic 9(9).
+                   10 oy-sicum-bikur pic x(100).
+
+       01 bituah-hists.
+           03 bituah-hist-len pic 999 VALUE 0.
+           03 bituah-hist OCCURS 1 to 200 DEPENDING on bituah-hist-len
+                                              INDEXED by bth-index.
+               05 hist-client-id pic 9(9).
+               05 old-bituah-type pic x.
+               05 new-bituah-type pic x.
+               05 bituah-change-date pic 9(8).
+
+       01 waitlists.
+           03 waitlist-len pic 999 VALUE 0.
+           03 waitlist OCCURS 1 to 100 DEPENDING on waitlist-len
+                                              INDEXED by wl-index.
+               05 wl-cal-month pic 99.
+               05 wl-cal-day pic 99.
+               05 wl-client-id pic 9(9).
+               05 wl-doctor-id pic 9(9).
+
+       01 month-lengths.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 28.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 30.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 30.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 30.
+           03 filler pic 99 value 31.
+           03 filler pic 99 value 30.
+           03 filler pic 99 value 31.
+       01 month-len-tbl redefines month-lengths occurs 12 pic 99.
+       01 cal-month-idx pic 99.
+       01 cal-day-idx pic 99.
+       01 today-date.
+           03 today-year pic 9(4).
+           03 today-month pic 99.
+           03 today-day pic 99.
+       01 zeller-ws.
+           03 z-year pic 9(4).
+           03 z-month pic 99.
+           03 z-day pic 99.
+           03 z-y pic 9(4).
+           03 z-m pic 99.
+           03 z-k pic 9(4).
+           03 z-j pic 9(4).
+           03 z-t1 pic 9(4).
+           03 z-t2 pic 9(4).
+           03 z-t3 pic 9(4).
+           03 z-h pic 9(4).
+
+       01 number-input pic 99 VALUE 0.
        01 spec pic x(15).
        01 current-ezor pic 9.
        01 dayInWeek pic 9.
        01 current-cust-id pic 9(9).
        01 current-cust-index pic 99 value 0.
        01 dates OCCURS 3 indexed by date-index .
-           03 date1 pic 99.
+           03 date1 pic 999.
            03 doctor-index1 pic 99.
        01 cnt-basic pic 999 VALUE 0.
        01 cnt-myMacabi pic 999 value 0.
+       01 accept-index pic 9 VALUE 0.
+       01 pct-basic pic 999 value 0.
+       01 pct-myMacabi pic 999 value 0.
+       01 pct-basic-of-two pic 999 value 0.
+       01 pct-myMacabi-of-two pic 999 value 0.
+       01 old-bituah-type-ws pic x.
+       01 chosen-date-num pic 99.
+       01 free-slot-index pic 99 value 0.
+       01 freed-doctor-id pic 9(9).
+       01 wl-found-index pic 999 value 0.
+       01 free-wl-index pic 999 value 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           perform build-calendar
+           perform load-data
            perform identity
-            DISPLAY "Hello world"
-            STOP RUN.
+           perform loop
+           perform save-data
+           STOP RUN.
+      *****************************************************
+       build-calendar section.
+           accept today-date from date yyyymmdd
+           move today-year to current-year
+           if (function mod(current-year, 4) = 0 and
+                       function mod(current-year, 100) not = 0)
+                   or function mod(current-year, 400) = 0
+               move 29 to month-len-tbl(2)
+           end-if
+           set log-index to 1
+           perform varying cal-month-idx from 1 by 1
+                                       until cal-month-idx > 12
+               perform varying cal-day-idx from 1 by 1
+                       until cal-day-idx > month-len-tbl(cal-month-idx)
+                   move cal-month-idx to cal-month(log-index)
+                   move cal-day-idx to cal-day(log-index)
+                   move current-year to z-year
+                   move cal-month-idx to z-month
+                   move cal-day-idx to z-day
+                   perform compute-day-of-week
+                   move z-h to day-in-week(log-index)
+                   if cal-month-idx = today-month and
+                      cal-day-idx = today-day
+                       set today-log-index to log-index
+                   end-if
+                   set log-index up by 1
+               end-perform
+           end-perform
+           compute year-days = log-index - 1
+           .
+       build-calendar-exit. exit.
+      *****************************************************
+       compute-day-of-week section.
+           move z-year to z-y
+           move z-month to z-m
+           if z-month < 3
+               subtract 1 from z-y
+               add 12 to z-m
+           end-if
+           divide z-y by 100 giving z-j
+           compute z-k = function mod(z-y, 100)
+           compute z-t1 = (13 * (z-m + 1)) / 5
+           compute z-t2 = z-k / 4
+           compute z-t3 = z-j / 4
+           compute z-h = function mod(z-day + z-t1 + z-k + z-t2 +
+                                       z-t3 + (5 * z-j), 7)
+           if z-h = 0
+               move 7 to z-h
+           end-if
+           .
+       compute-day-of-week-exit. exit.
+      *****************************************************
+       load-data section.
+           perform load-clients
+           perform load-doctors
+           perform load-appts
+           perform load-bituah-hist
+           perform load-waitlist
+           .
+       load-data-exit. exit.
+      *****************************************************
+       load-clients section.
+           move 0 to client-len
+           OPEN INPUT client-file
+           if client-file-status = "35"
+               continue
+           else
+               perform until client-file-status = "10"
+                   READ client-file
+                       AT END move "10" to client-file-status
+                       NOT AT END
+                           add 1 to client-len
+                           set client-index to client-len
+                           move cr-client-id  to client-id(client-index)
+                           move cr-clint-name to
+                                               clint-name(client-index)
+                           move cr-cnt-visit  to cnt-visit(client-index)
+                           move cr-biuah-type to
+                                               biuah-type(client-index)
+                           move cr-status-card to
+                                             status-card(client-index)
+                           move cr-country    to country(client-index)
+                   END-READ
+               END-PERFORM
+               CLOSE client-file
+           end-if
+           .
+       load-clients-exit. exit.
+      *****************************************************
+       load-doctors section.
+           move 0 to doctor-len
+           OPEN INPUT doctor-file
+           if doctor-file-status = "35"
+               continue
+           else
+               perform until doctor-file-status = "10"
+                   READ doctor-file
+                       AT END move "10" to doctor-file-status
+                       NOT AT END
+                           add 1 to doctor-len
+                           set doctor-index to doctor-len
+                           move dr-doctor-id to doctor-id(doctor-index)
+                           move dr-doctor-name to
+                                             doctor-name(doctor-index)
+                           move dr-doctor-lenaguge to
+                                        doctor-lenaguge(doctor-index)
+                           move dr-visit-cost to
+                                             visit-cost(doctor-index)
+                           move dr-spesific to spesific(doctor-index)
+                           move dr-ezor to ezor(doctor-index)
+                           perform varying accept-index from 1 by 1
+                                   until accept-index > 6
+                             move dr-accept-days(accept-index) to
+                               accept-days(doctor-index,accept-index)
+                           end-perform
+                   END-READ
+               END-PERFORM
+               CLOSE doctor-file
+           end-if
+           .
+       load-doctors-exit. exit.
+      *****************************************************
+       load-appts section.
+           move 0 to oy-len
+           OPEN INPUT appt-file
+           if appt-file-status = "35"
+               continue
+           else
+               perform until appt-file-status = "10"
+                   READ appt-file
+                       AT END move "10" to appt-file-status
+                       NOT AT END
+                           set log-index to 1
+                           if ar-cal-year = current-year
+                           search jan-log
+                               when cal-month(log-index) = ar-cal-month
+                                and cal-day(log-index) = ar-cal-day
+                                 move ar-v-line-index to
+                                               v-line-index(log-index)
+                                 perform varying daly-log-index
+                                     from 1 by 1 until daly-log-index>20
+                                   move ar-v-client-id(daly-log-index)
+                                     to v-client-id(log-index,
+                                                     daly-log-index)
+                                   move ar-v-doctor-id(daly-log-index)
+                                     to v-doctor-id(log-index,
+                                                     daly-log-index)
+                                   move ar-sicum-bikur(daly-log-index)
+                                     to sicum-bikur(log-index,
+                                                     daly-log-index)
+                                 end-perform
+                           end-search
+                           else
+                               perform archive-other-year-appt
+                           end-if
+                   END-READ
+               END-PERFORM
+               CLOSE appt-file
+           end-if
+           .
+       load-appts-exit. exit.
+      *****************************************************
+       archive-other-year-appt section.
+           if oy-len > 1099
+               display "prior-year appointment archive is full -- "
+                       "oldest records will not be re-saved"
+           else
+               add 1 to oy-len
+               set oy-index to oy-len
+               move ar-cal-year to oy-cal-year(oy-index)
+               move ar-cal-month to oy-cal-month(oy-index)
+               move ar-cal-day to oy-cal-day(oy-index)
+               move ar-day-in-week to oy-day-in-week(oy-index)
+               move ar-v-line-index to oy-v-line-index(oy-index)
+               perform varying daly-log-index from 1 by 1
+                               until daly-log-index > 20
+                   move ar-v-client-id(daly-log-index) to
+                           oy-v-client-id(oy-index,daly-log-index)
+                   move ar-v-doctor-id(daly-log-index) to
+                           oy-v-doctor-id(oy-index,daly-log-index)
+                   move ar-sicum-bikur(daly-log-index) to
+                           oy-sicum-bikur(oy-index,daly-log-index)
+               end-perform
+           end-if
+           .
+       archive-other-year-appt-exit. exit.
+      *****************************************************
+       load-bituah-hist section.
+           move 0 to bituah-hist-len
+           OPEN INPUT bituah-hist-file
+           if bituah-hist-file-status = "35"
+               continue
+           else
+               perform until bituah-hist-file-status = "10"
+                   READ bituah-hist-file
+                       AT END move "10" to bituah-hist-file-status
+                       NOT AT END
+                           add 1 to bituah-hist-len
+                           set bth-index to bituah-hist-len
+                           move bh-client-id to
+                                       hist-client-id(bth-index)
+                           move bh-old-type to
+                                       old-bituah-type(bth-index)
+                           move bh-new-type to
+                                       new-bituah-type(bth-index)
+                           move bh-change-date to
+                                       bituah-change-date(bth-index)
+                   END-READ
+               END-PERFORM
+               CLOSE bituah-hist-file
+           end-if
+           .
+       load-bituah-hist-exit. exit.
+      *****************************************************
+       load-waitlist section.
+           move 0 to waitlist-len
+           OPEN INPUT waitlist-file
+           if waitlist-file-status = "35"
+               continue
+           else
+               perform until waitlist-file-status = "10"
+                   READ waitlist-file
+                       AT END move "10" to waitlist-file-status
+                       NOT AT END
+                           add 1 to waitlist-len
+                           set wl-index to waitlist-len
+                           move wr-cal-month to
+                                           wl-cal-month(wl-index)
+                           move wr-cal-day to wl-cal-day(wl-index)
+                           move wr-client-id to
+                                           wl-client-id(wl-index)
+                           move wr-doctor-id to
+                                           wl-doctor-id(wl-index)
+                   END-READ
+               END-PERFORM
+               CLOSE waitlist-file
+           end-if
+           .
+       load-waitlist-exit. exit.
+      *****************************************************
+       save-data section.
+           perform save-clients
+           perform save-doctors
+           perform save-appts
+           perform save-bituah-hist
+           perform save-waitlist
+           .
+       save-data-exit. exit.
+      *****************************************************
+       save-clients section.
+           OPEN OUTPUT client-file
+           perform varying client-index from 1 by 1
+                                           until client-index>client-len
+               move client-id(client-index)   to cr-client-id
+               move clint-name(client-index)  to cr-clint-name
+               move cnt-visit(client-index)   to cr-cnt-visit
+               move biuah-type(client-index)  to cr-biuah-type
+               move status-card(client-index) to cr-status-card
+               move country(client-index)     to cr-country
+               WRITE client-record
+           END-PERFORM
+           CLOSE client-file
+           .
+       save-clients-exit. exit.
+      *****************************************************
+       save-doctors section.
+           OPEN OUTPUT doctor-file
+           perform varying doctor-index from 1 by 1
+                                           until doctor-index>doctor-len
+               move doctor-id(doctor-index)   to dr-doctor-id
+               move doctor-name(doctor-index) to dr-doctor-name
+               move doctor-lenaguge(doctor-index) to dr-doctor-lenaguge
+               move visit-cost(doctor-index)  to dr-visit-cost
+               move spesific(doctor-index)    to dr-spesific
+               move ezor(doctor-index)        to dr-ezor
+               perform varying accept-index from 1 by 1
+                       until accept-index > 6
+                   move accept-days(doctor-index,accept-index) to
+                                   dr-accept-days(accept-index)
+               end-perform
+               WRITE doctor-record
+           END-PERFORM
+           CLOSE doctor-file
+           .
+       save-doctors-exit. exit.
+      *****************************************************
+       save-appts section.
+           OPEN OUTPUT appt-file
+           perform varying oy-index from 1 by 1 until oy-index>oy-len
+               move oy-cal-year(oy-index)      to ar-cal-year
+               move oy-cal-month(oy-index)     to ar-cal-month
+               move oy-cal-day(oy-index)       to ar-cal-day
+               move oy-day-in-week(oy-index)   to ar-day-in-week
+               move oy-v-line-index(oy-index)  to ar-v-line-index
+               perform varying daly-log-index from 1 by 1
+                                               until daly-log-index>20
+                   move oy-v-client-id(oy-index,daly-log-index) to
+                                       ar-v-client-id(daly-log-index)
+                   move oy-v-doctor-id(oy-index,daly-log-index) to
+                                       ar-v-doctor-id(daly-log-index)
+                   move oy-sicum-bikur(oy-index,daly-log-index) to
+                                       ar-sicum-bikur(daly-log-index)
+               end-perform
+               WRITE appt-record
+           end-perform
+           perform varying log-index from 1 by 1
+                                           until log-index>year-days
+               move current-year            to ar-cal-year
+               move cal-month(log-index)    to ar-cal-month
+               move cal-day(log-index)      to ar-cal-day
+               move day-in-week(log-index)  to ar-day-in-week
+               move v-line-index(log-index) to ar-v-line-index
+               perform varying daly-log-index from 1 by 1
+                                               until daly-log-index>20
+                   move v-client-id(log-index,daly-log-index) to
+                                       ar-v-client-id(daly-log-index)
+                   move v-doctor-id(log-index,daly-log-index) to
+                                       ar-v-doctor-id(daly-log-index)
+                   move sicum-bikur(log-index,daly-log-index) to
+                                       ar-sicum-bikur(daly-log-index)
+               end-perform
+               WRITE appt-record
+           END-PERFORM
+           CLOSE appt-file
+           .
+       save-appts-exit. exit.
+      *****************************************************
+       save-bituah-hist section.
+           OPEN OUTPUT bituah-hist-file
+           perform varying bth-index from 1 by 1
+                                       until bth-index>bituah-hist-len
+               move hist-client-id(bth-index)     to bh-client-id
+               move old-bituah-type(bth-index)    to bh-old-type
+               move new-bituah-type(bth-index)    to bh-new-type
+               move bituah-change-date(bth-index) to bh-change-date
+               WRITE bituah-hist-record
+           END-PERFORM
+           CLOSE bituah-hist-file
+           .
+       save-bituah-hist-exit. exit.
+      *****************************************************
+       save-waitlist section.
+           OPEN OUTPUT waitlist-file
+           perform varying wl-index from 1 by 1
+                                       until wl-index>waitlist-len
+               move wl-cal-month(wl-index) to wr-cal-month
+               move wl-cal-day(wl-index)   to wr-cal-day
+               move wl-client-id(wl-index) to wr-client-id
+               move wl-doctor-id(wl-index) to wr-doctor-id
+               WRITE waitlist-record
+           END-PERFORM
+           CLOSE waitlist-file
+           .
+       save-waitlist-exit. exit.
       *****************************************************
        identity section.
            display "enter id"
@@ -99,6 +571,10 @@
             display "press 8 for display the dates withou appointmentts"
              display "press 9 for chek statistics " WITH no ADVANCING
              display "between basic  and my-macabi clients"
+             display "press 10 to enter a visit summary"
+             display "press 11 to view bituah-type change history"
+             display "press 12 to add a new client card"
+             display "press 13 to add a new doctor"
              display "press 99 to exit"
              accept number-input
              EVALUATE number-input
@@ -120,6 +596,14 @@
                        perform router8
                    when 9
                        perform router9
+                   when 10
+                       perform router-summary
+                   when 11
+                       perform router-bituah-history
+                   when 12
+                       perform router-add-client
+                   when 13
+                       perform router-add-doctor
              END-EVALUATE
            END-PERFORM
            .
@@ -140,10 +624,13 @@
 
              if ( not Israel(current-cust-index) and doctor-lenaguge
                 (doctor-index)="english" ) or Israel(current-cust-index)
-               if accept-yes(doctor-index,dayInWeek)
-                  perform varying log-index from 1 by 1 until
-                                           log-index >31 or date-index>3
-                    if day-in-week(log-index)=dayInWeek
+               if dayInWeek >= 1 and dayInWeek <= 6 and
+                  accept-yes(doctor-index,dayInWeek)
+                  perform varying log-index from today-log-index by 1
+                              until log-index > year-days or
+                                                       date-index>3
+                    if day-in-week(log-index)=dayInWeek and
+                       v-line-index(log-index) < 20
                        move log-index  to date1(date-index)
                        move doctor-index to doctor-index1(date-index)
                        add 1 to date-index
@@ -178,9 +665,12 @@
                 (doctor-index)="english" )or Israel(current-cust-index)
                if spesific(doctor-index) = spec and ezor(doctor-index) =
                                                             current-ezor
-                  perform varying log-index from 1 by 1 until
-                                       log-index >31 or date-index>3
-                    if accept-yes(doctor-index,day-in-week(log-index))
+                  perform varying log-index from today-log-index by 1
+                              until log-index > year-days or
+                                                       date-index>3
+                    if day-in-week(log-index) <= 6 and
+                       accept-yes(doctor-index,day-in-week(log-index))
+                       and v-line-index(log-index) < 20
                        move log-index  to date1(date-index)
                        move doctor-index to doctor-index1(date-index)
                        add 1 to date-index
@@ -194,13 +684,15 @@
        router2-exit. exit.
       ****************************************************
        router3 section.
-           perform varying log-index from 1 by 1 until log-index >31
+           perform varying log-index from 1 by 1
+                                           until log-index > year-days
 
                perform VARYING daly-log-index from 1 by 1
                                              until daly-log-index > 20
                    if v-client-id(log-index,daly-log-index)=
                                                    current-cust-id
-                       display log-index "/01/2025"
+                       display cal-day(log-index) "/"
+                               cal-month(log-index) "/" current-year
                        set doctor-index to 1
                        search doctor
                            when doctor-id(doctor-index)=v-doctor-id(
@@ -208,17 +700,162 @@
                                 display doctor-name(doctor-index) " ,"
                                        spesific(doctor-index)
                        END-SEARCH
+                       if sicum-bikur(log-index,daly-log-index) =
+                                                               spaces
+                           display "visit summary: not entered yet"
+                       else
+                           display "visit summary: "
+                               sicum-bikur(log-index,daly-log-index)
+                       end-if
                    end-if
                END-PERFORM
            END-PERFORM
        .
        router3-exit. exit.
+      ****************************************************
+       router-summary section.
+           if cnt-visit(current-cust-index) = 0
+               display "no visit"
+               go to router-summary-exit
+           end-if
+           display "enter visit date (month day) to add summary for:"
+           accept cal-month-idx
+           accept cal-day-idx
+           move 0 to log-index
+           perform varying log-index from 1 by 1
+                                           until log-index > year-days
+               if cal-month(log-index) = cal-month-idx and
+                  cal-day(log-index) = cal-day-idx
+                   perform VARYING daly-log-index from 1 by 1
+                                             until daly-log-index > 20
+                       if v-client-id(log-index,daly-log-index)=
+                                                   current-cust-id
+                           display "enter visit summary:"
+                           accept sicum-bikur(log-index,daly-log-index)
+                           display "visit summary saved"
+                       end-if
+                   end-perform
+               end-if
+           end-perform
+           .
+       router-summary-exit. exit.
       ****************************************************
        router4 section.
-           if cnt-visit(current-cust-index) =0
+           if cnt-visit(current-cust-index) = 0
                display "no visit"
+               go to router4-exit
+           end-if
+           move 1 to date-index
+           perform varying log-index from 1 by 1
+                                           until log-index > year-days
+               perform VARYING daly-log-index from 1 by 1
+                                             until daly-log-index > 20
+                   if v-client-id(log-index,daly-log-index)=
+                                                   current-cust-id
+                   and date-index <= 3
+                       display date-index SPACE
+                               cal-day(log-index) "/"
+                               cal-month(log-index) "/" current-year
+                               " doctor id "
+                               v-doctor-id(log-index,daly-log-index)
+                       move log-index to date1(date-index)
+                       move daly-log-index to doctor-index1(date-index)
+                       add 1 to date-index
+                   end-if
+               END-PERFORM
+           END-PERFORM
+           if date-index = 1
+               display "no visit"
+               go to router4-exit
+           end-if
+           display "enter the number of the visit to cancel:"
+           accept number-input
+           if number-input < 1 or number-input > 3 or
+              date1(number-input) = ZERO
+               display "that is not one of the visits listed"
+               move ZERO to date1(1)
+               move ZERO to date1(2)
+               move ZERO to date1(3)
+               go to router4-exit
+           end-if
+           set log-index to date1(number-input)
+           set daly-log-index to doctor-index1(number-input)
+           move v-doctor-id(log-index,daly-log-index) to
+                                                     freed-doctor-id
+           move ZERO to v-client-id(log-index,daly-log-index)
+           move ZERO to v-doctor-id(log-index,daly-log-index)
+           move SPACES to sicum-bikur(log-index,daly-log-index)
+           subtract 1 from v-line-index(log-index)
+           subtract 1 from cnt-visit(current-cust-index)
+           display "appointment cancelled"
+           perform waitlist-check-and-assign
+           move ZERO to date1(1).
+           move ZERO to date1(2).
+           move ZERO to date1(3).
        .
        router4-exit. exit.
+      ****************************************************
+       waitlist-check-and-assign section.
+           move 0 to wl-found-index
+           perform varying wl-index from 1 by 1
+                   until wl-index > waitlist-len or wl-found-index
+                                                            not = 0
+               if wl-client-id(wl-index) not = 0
+                  and wl-cal-month(wl-index) = cal-month(log-index)
+                  and wl-cal-day(wl-index) = cal-day(log-index)
+                  and wl-doctor-id(wl-index) = freed-doctor-id
+                   move wl-index to wl-found-index
+               end-if
+           end-perform
+           if wl-found-index not = 0
+               move wl-client-id(wl-found-index) to
+                               v-client-id(log-index,daly-log-index)
+               move wl-doctor-id(wl-found-index) to
+                               v-doctor-id(log-index,daly-log-index)
+               add 1 to v-line-index(log-index)
+               set client-index to 1
+               search client
+                   when client-id(client-index) =
+                                       wl-client-id(wl-found-index)
+                       add 1 to cnt-visit(client-index)
+               end-search
+               display "waitlisted client "
+                       wl-client-id(wl-found-index)
+                       " assigned the freed slot"
+               move ZERO to wl-client-id(wl-found-index)
+               move ZERO to wl-doctor-id(wl-found-index)
+               move ZERO to wl-cal-month(wl-found-index)
+               move ZERO to wl-cal-day(wl-found-index)
+           end-if
+           .
+       waitlist-check-and-assign-exit. exit.
+      ****************************************************
+       add-to-waitlist section.
+           move 0 to free-wl-index
+           perform varying wl-index from 1 by 1
+                           until wl-index > waitlist-len
+               if free-wl-index = 0 and wl-client-id(wl-index) = 0
+                   set free-wl-index to wl-index
+               end-if
+           end-perform
+           if free-wl-index = 0
+               if waitlist-len > 99
+                   display "waitlist is full"
+                   go to add-to-waitlist-exit
+               end-if
+               add 1 to waitlist-len
+               set free-wl-index to waitlist-len
+           end-if
+           set wl-index to free-wl-index
+           move cal-month(log-index) to wl-cal-month(wl-index)
+           move cal-day(log-index)   to wl-cal-day(wl-index)
+           move current-cust-id      to wl-client-id(wl-index)
+           move doctor-id(doctor-index1(chosen-date-num)) to
+                                       wl-doctor-id(wl-index)
+           display "added to waitlist for " cal-day(log-index)
+                   "/" cal-month(log-index) "/" current-year
+           .
+       add-to-waitlist-exit. exit.
       ****************************************************
        router5 section.
            MOVE 'O' to status-card(current-cust-index)
@@ -232,19 +869,123 @@
            DISPLAY "for gold press 2"
            DISPLAY "for siudi press 3"
            DISPLAY "for my macabi press 4"
+           move biuah-type(current-cust-index) to old-bituah-type-ws
            accept number-input
            EVALUATE number-input
                when 1
                    move 'B' to biuah-type(current-cust-index)
                when 2
                    move 'Z' to biuah-type(current-cust-index)
-               when 1
+               when 3
                    move 'S' to biuah-type(current-cust-index)
-               when 1
+               when 4
                    move 'L' to biuah-type(current-cust-index)
            END-EVALUATE
+           if biuah-type(current-cust-index) not = old-bituah-type-ws
+               perform record-bituah-change
+           end-if
        .
        router6-exit. exit.
+      ****************************************************
+       record-bituah-change section.
+           if bituah-hist-len > 199
+               display "bituah-type change history is full"
+               go to record-bituah-change-exit
+           end-if
+           add 1 to bituah-hist-len
+           set bth-index to bituah-hist-len
+           move current-cust-id to hist-client-id(bth-index)
+           move old-bituah-type-ws to old-bituah-type(bth-index)
+           move biuah-type(current-cust-index) to
+                                           new-bituah-type(bth-index)
+           move today-date to bituah-change-date(bth-index)
+           display "bituah-type change recorded"
+       .
+       record-bituah-change-exit. exit.
+      ****************************************************
+       router-bituah-history section.
+           display "bituah-type history for client " current-cust-id
+           move 0 to accept-index
+           perform varying bth-index from 1 by 1
+                                       until bth-index>bituah-hist-len
+               if hist-client-id(bth-index) = current-cust-id
+                   display bituah-change-date(bth-index) " : "
+                           old-bituah-type(bth-index) " -> "
+                           new-bituah-type(bth-index)
+                   add 1 to accept-index
+               end-if
+           end-perform
+           if accept-index = 0
+               display "no bituah-type changes on file"
+           end-if
+       .
+       router-bituah-history-exit. exit.
+      ****************************************************
+       router-add-client section.
+           if client-len > 29
+               display "client roster is full"
+               go to router-add-client-exit
+           end-if
+           add 1 to client-len
+           set client-index to client-len
+           display "enter new client id"
+           accept client-id(client-index)
+           display "enter new client name"
+           accept clint-name(client-index)
+           move 0 to cnt-visit(client-index)
+           move 'O' to status-card(client-index)
+           display "enter country: 1-Israel 2-USA 3-France 4-Englend"
+           accept country(client-index)
+           display "witch type of bituah do you want?"
+           display "for basic press 1"
+           display "for gold press 2"
+           display "for siudi press 3"
+           display "for my macabi press 4"
+           accept number-input
+           EVALUATE number-input
+               when 1
+                   move 'B' to biuah-type(client-index)
+               when 2
+                   move 'Z' to biuah-type(client-index)
+               when 3
+                   move 'S' to biuah-type(client-index)
+               when 4
+                   move 'L' to biuah-type(client-index)
+           END-EVALUATE
+           display "client card added"
+       .
+       router-add-client-exit. exit.
+      ****************************************************
+       router-add-doctor section.
+           if doctor-len > 29
+               display "doctor roster is full"
+               go to router-add-doctor-exit
+           end-if
+           add 1 to doctor-len
+           set doctor-index to doctor-len
+           display "enter new doctor id"
+           accept doctor-id(doctor-index)
+           display "enter new doctor name"
+           accept doctor-name(doctor-index)
+           display "enter doctor language"
+           accept doctor-lenaguge(doctor-index)
+           display "enter specialty"
+           accept spesific(doctor-index)
+           display "enter ezor: 1-center 2-nourth 3-sourth 4-j-m "
+                   "5-shfela"
+           accept ezor(doctor-index)
+           display "enter visit cost"
+           accept visit-cost(doctor-index)
+           display "enter accept-days for day 1 through 6 "
+                   "(1=accepts 0=doesn't)"
+           perform varying accept-index from 1 by 1
+                   until accept-index > 6
+               display "day " accept-index ":"
+               accept accept-days(doctor-index,accept-index)
+           end-perform
+           display "doctor added"
+       .
+       router-add-doctor-exit. exit.
       ****************************************************
        router7 section.
            display "please call to number 052-7661222"
@@ -252,40 +993,121 @@
        router7-exit. exit.
       ****************************************************
        router8 section.
-           perform varying log-index from 1 by 1 until log-index>31
-               if v-line-index(log-index) = 1
-                   display log-index "/1/2025"
+           perform varying log-index from 1 by 1
+                                           until log-index>year-days
+               if v-line-index(log-index) = 0
+                   display cal-day(log-index) "/" cal-month(log-index)
+                           "/" current-year
                END-IF
            END-PERFORM
        .
        router8-exit. exit.
       ****************************************************
+       router9 section.
+           move 0 to cnt-basic
+           move 0 to cnt-myMacabi
+           perform varying client-index from 1 by 1
+                                           until client-index>client-len
+               if basic(client-index)
+                   add 1 to cnt-basic
+               end-if
+               if my-macabi(client-index)
+                   add 1 to cnt-myMacabi
+               end-if
+           end-perform
+           display "basic clients: " cnt-basic
+           display "my-macabi clients: " cnt-myMacabi
+           if client-len = 0
+               display "no clients on file"
+           else
+               compute pct-basic = cnt-basic * 100 / client-len
+               compute pct-myMacabi = cnt-myMacabi * 100 / client-len
+               display "basic  : " pct-basic
+                   "% of all clients"
+               display "my-macabi : " pct-myMacabi
+                   "% of all clients"
+               if cnt-basic + cnt-myMacabi = 0
+                   display "no basic or my-macabi clients yet"
+               else
+                   compute pct-basic-of-two = cnt-basic * 100 /
+                       (cnt-basic + cnt-myMacabi)
+                   compute pct-myMacabi-of-two = cnt-myMacabi * 100 /
+                       (cnt-basic + cnt-myMacabi)
+                   display "basic share of basic/my-macabi: "
+                       pct-basic-of-two "%"
+                   display "my-macabi share of basic/my-macabi: "
+                       pct-myMacabi-of-two "%"
+               end-if
+           end-if
+           .
+       router9-exit. exit.
+      ****************************************************
 
        choose-date SECTION.
+           if date1(1) = ZERO
+               display "no matching appointment dates were found"
+               go to choose-date-exit
+           end-if
            display "choose date"
            perform VARYING date-index from 1 by 1 until date-index=3
                                    or date1(date-index)= ZERO
-               DISPLAY date-index SPACE date1(date-index) "/1/2025"
+               DISPLAY date-index SPACE
+                       cal-day(date1(date-index)) "/"
+                       cal-month(date1(date-index)) "/" current-year
            end-perform
            accept number-input
-           move current-cust-id to v-client-id(date1(number-input),
-                                               v-line-index(log-index))
-           move doctor-id(doctor-index1(number-input)) to
-                                   v-doctor-id(date1(number-input),
-                                               v-line-index(log-index))
-           display "your visit will be at " date1(number-input)
-                       "/01/2025"
-           display "for doctor "
-                           doctor-name(doctor-index1(number-input))
-           display "you have to pay "
-                   visit-cost(doctor-index1(number-input))
-           if not Israel(current-cust-index)
-               DISPLAY '$'
-           END-IF
+           move number-input to chosen-date-num
+           if chosen-date-num < 1 or chosen-date-num > 3 or
+              date1(chosen-date-num) = ZERO
+               display "that is not one of the dates listed"
+               move ZERO to date1(1)
+               move ZERO to date1(2)
+               move ZERO to date1(3)
+               go to choose-date-exit
+           end-if
+           set log-index to date1(chosen-date-num)
+           if v-line-index(log-index) >= 20
+               display "sorry, that day is fully booked"
+               display "add yourself to the waitlist for this day? "
+                       "(1=yes 0=no)"
+               accept number-input
+               if number-input = 1
+                   perform add-to-waitlist
+               end-if
+           else
+               move 0 to free-slot-index
+               perform varying daly-log-index from 1 by 1
+                               until daly-log-index > 20
+                   if free-slot-index = 0 and
+                      v-client-id(log-index,daly-log-index) = 0
+                       set free-slot-index to daly-log-index
+                   end-if
+               end-perform
+               if free-slot-index = 0
+                   display "sorry, that day's booking count is out of "
+                           "sync -- please notify the front desk"
+               else
+                   move current-cust-id to v-client-id(log-index,
+                                               free-slot-index)
+                   move doctor-id(doctor-index1(chosen-date-num)) to
+                                        v-doctor-id(log-index,
+                                               free-slot-index)
+                   display "your visit will be at " cal-day(log-index)
+                               "/" cal-month(log-index) "/" current-year
+                   display "for doctor "
+                           doctor-name(doctor-index1(chosen-date-num))
+                   display "you have to pay "
+                       visit-cost(doctor-index1(chosen-date-num))
+                   if not Israel(current-cust-index)
+                       DISPLAY '$'
+                   END-IF
+                   add 1 to v-line-index(log-index)
+                   add 1 to cnt-visit(current-cust-index)
+               end-if
+           end-if
            move ZERO to date1(1).
            move ZERO to date1(2).
            move ZERO to date1(3).
-           add 1 to cnt-visit(current-cust-index)
            .
        choose-date-exit. EXIT.
       ****************************************************
