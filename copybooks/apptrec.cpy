@@ -0,0 +1,13 @@
+      * Appointment log record - one physical record per calendar day
+      * of the working year. Field layout mirrors one jan-log OCCURS
+      * entry.
+       01 appt-record.
+           05 ar-cal-year pic 9(4).
+           05 ar-cal-month pic 99.
+           05 ar-cal-day pic 99.
+           05 ar-day-in-week pic 9.
+           05 ar-v-line-index pic 99.
+           05 ar-daly-log occurs 20.
+               10 ar-v-client-id pic 9(9).
+               10 ar-v-doctor-id pic 9(9).
+               10 ar-sicum-bikur pic x(100).
