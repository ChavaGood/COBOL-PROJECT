@@ -0,0 +1,8 @@
+      * Bituah-type change history record - one physical record per
+      * biuah-type change made through router6. Field layout mirrors
+      * the bituah-hist OCCURS entry in WORKING-STORAGE.
+       01 bituah-hist-record.
+           05 bh-client-id pic 9(9).
+           05 bh-old-type pic x.
+           05 bh-new-type pic x.
+           05 bh-change-date pic 9(8).
