@@ -0,0 +1,10 @@
+      * Doctor roster record - one physical record per doctor.
+      * Field layout mirrors the doctor OCCURS entry in WORKING-STORAGE.
+       01 doctor-record.
+           05 dr-doctor-id pic 9(9).
+           05 dr-doctor-name pic x(15).
+           05 dr-doctor-lenaguge pic x(10).
+           05 dr-visit-cost pic 9(4).
+           05 dr-spesific pic x(15).
+           05 dr-accept-days occurs 6 pic 9.
+           05 dr-ezor pic 9.
