@@ -0,0 +1,8 @@
+      * Waitlist record - one physical record per client waiting for a
+      * fully booked doctor/day slot. Field layout mirrors the
+      * waitlist OCCURS entry in WORKING-STORAGE.
+       01 waitlist-record.
+           05 wr-cal-month pic 99.
+           05 wr-cal-day pic 99.
+           05 wr-client-id pic 9(9).
+           05 wr-doctor-id pic 9(9).
