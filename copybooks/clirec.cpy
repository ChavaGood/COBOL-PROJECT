@@ -0,0 +1,9 @@
+      * Client master record - one physical record per client card.
+      * Field layout mirrors the client OCCURS entry in WORKING-STORAGE.
+       01 client-record.
+           05 cr-client-id pic 9(9).
+           05 cr-clint-name pic x(15).
+           05 cr-cnt-visit pic 999.
+           05 cr-biuah-type pic x.
+           05 cr-status-card pic x.
+           05 cr-country pic 9.
